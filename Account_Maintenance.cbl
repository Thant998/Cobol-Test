@@ -0,0 +1,271 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Apply ADD/CHANGE/CLOSE account-maintenance
+      *           transactions to the customer master ahead of the
+      *           daily PGM80 balance update.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM81.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIOR-MASTER ASSIGN TO DATA13O
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS M-ACCT-NO.
+           SELECT MAINT-TRANS  ASSIGN TO DATA14T.
+           SELECT CURR-MASTER  ASSIGN TO DATA13M
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NO-OUT.
+           SELECT MAINT-RPT    ASSIGN TO RPT14M.
+           SELECT AUDIT-JOURNAL ASSIGN TO AUDITJNL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRIOR-MASTER
+       LABEL RECORDS ARE STANDARD.
+            01  PRIOR-MASTER-REC.
+             05 M-ACCT-NO        PIC X(5).
+             05 AMOUNT-DUE       PIC S9(7)V99.
+             05 CM-CUST-NAME     PIC X(25).
+             05 CM-ADDRESS       PIC X(30).
+             05 CM-CREDIT-LIMIT  PIC S9(7)V99.
+             05 CM-OPEN-DATE     PIC 9(8).
+             05 CM-ACCT-STATUS   PIC X(1).
+                88 CM-ACCT-ACTIVE VALUE 'A'.
+                88 CM-ACCT-CLOSED VALUE 'C'.
+             05 CM-DUE-DATE      PIC 9(8).
+             05                 PIC X(5).
+
+       FD MAINT-TRANS
+       LABEL RECORDS ARE STANDARD.
+            01  MAINT-TRANS-REC.
+             05 MT-ACCT-NO       PIC X(5).
+             05 MT-TRANS-CODE    PIC X(1).
+                88 MT-ADD         VALUE 'A'.
+                88 MT-CHANGE      VALUE 'C'.
+                88 MT-CLOSE       VALUE 'X'.
+             05 MT-CUST-NAME     PIC X(25).
+             05 MT-ADDRESS       PIC X(30).
+             05 MT-CREDIT-LIMIT  PIC S9(7)V99.
+             05 MT-OPEN-DATE     PIC 9(8).
+             05                 PIC X(14).
+
+       FD CURR-MASTER
+       LABEL RECORDS ARE STANDARD.
+            01  CURR-MASTER-REC.
+             05 ACCT-NO-OUT        PIC X(5).
+             05 AMOUNT-DUE-OUT     PIC S9(7)V99.
+             05 CM-CUST-NAME-OUT   PIC X(25).
+             05 CM-ADDRESS-OUT     PIC X(30).
+             05 CM-CREDIT-LIMIT-OUT PIC S9(7)V99.
+             05 CM-OPEN-DATE-OUT   PIC 9(8).
+             05 CM-ACCT-STATUS-OUT PIC X(1).
+                88 CM-ACCT-ACTIVE-OUT VALUE 'A'.
+                88 CM-ACCT-CLOSED-OUT VALUE 'C'.
+             05 CM-DUE-DATE-OUT    PIC 9(8).
+             05                    PIC X(5).
+
+       FD MAINT-RPT
+       LABEL RECORDS ARE OMITTED.
+            01  MAINT-RPT-REC PIC X(80).
+
+       FD AUDIT-JOURNAL
+       LABEL RECORDS ARE STANDARD.
+            01  AUDIT-JOURNAL-REC.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+        77  WS-ADD-CTR       PIC 9(7) VALUE ZERO.
+        77  WS-CHANGE-CTR    PIC 9(7) VALUE ZERO.
+        77  WS-CLOSE-CTR     PIC 9(7) VALUE ZERO.
+        77  WS-PASSTHRU-CTR  PIC 9(7) VALUE ZERO.
+        77  WS-REJECT-CTR    PIC 9(7) VALUE ZERO.
+        77  WS-AJ-CREDIT-EDIT PIC -9(7).99.
+        77  WS-NEW-ACCT-NO   PIC X(5).
+
+        01  MR-TITLE-LINE.
+            05  FILLER  PIC X(20) VALUE SPACES.
+            05  FILLER  PIC X(34)
+                VALUE 'PGM81  ACCOUNT MAINTENANCE REPORT'.
+            05  FILLER  PIC X(26) VALUE SPACES.
+        01  MR-DETAIL-LINE.
+            05  MR-LABEL  PIC X(40).
+            05  MR-COUNT  PIC ZZZ,ZZ9.
+            05  FILLER    PIC X(10) VALUE SPACES.
+        01  MR-EXCEPTION-LINE.
+            05  FILLER       PIC X(8) VALUE SPACES.
+            05  FILLER       PIC X(25) VALUE '** REJECTED ACCT: '.
+            05  ME-ACCT-NO    PIC X(5).
+            05  FILLER       PIC X(10) VALUE '  CODE: '.
+            05  ME-TRANS-CODE PIC X(1).
+            05  FILLER       PIC X(10) VALUE '  REASON: '.
+            05  ME-REASON     PIC X(30).
+
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+             PERFORM 800-INITIALIZATION-RTN.
+             PERFORM 600-READ-MASTER.
+             PERFORM 700-READ-MAINT-TRANS.
+             PERFORM 200-COMP-RTN
+             UNTIL M-ACCT-NO = HIGH-VALUES AND
+                   MT-ACCT-NO = HIGH-VALUES
+             PERFORM 900-END-OF-JOB-RTN.
+        STOP RUN.
+
+       200-COMP-RTN.
+            EVALUATE TRUE
+               WHEN MT-ACCT-NO = M-ACCT-NO
+                 PERFORM 300-APPLY-MAINTENANCE
+               WHEN MT-ACCT-NO < M-ACCT-NO
+                 PERFORM 400-ADD-ACCOUNT
+               WHEN OTHER
+                 PERFORM 500-PASS-THROUGH
+            END-EVALUATE.
+
+       300-APPLY-MAINTENANCE.
+            MOVE PRIOR-MASTER-REC TO CURR-MASTER-REC
+            EVALUATE TRUE
+               WHEN MT-CHANGE
+                 MOVE MT-CUST-NAME    TO CM-CUST-NAME-OUT
+                 MOVE MT-ADDRESS      TO CM-ADDRESS-OUT
+                 MOVE MT-CREDIT-LIMIT TO CM-CREDIT-LIMIT-OUT
+                 ADD 1 TO WS-CHANGE-CTR
+               WHEN MT-CLOSE
+                 SET CM-ACCT-CLOSED-OUT TO TRUE
+                 ADD 1 TO WS-CLOSE-CTR
+               WHEN MT-ADD
+                 MOVE 'ADD AGAINST EXISTING ACCOUNT' TO ME-REASON
+                 PERFORM 310-REJECT-TRANS
+               WHEN OTHER
+                 MOVE 'UNKNOWN TRANSACTION CODE' TO ME-REASON
+                 PERFORM 310-REJECT-TRANS
+            END-EVALUATE
+            WRITE CURR-MASTER-REC
+            IF MT-CHANGE OR MT-CLOSE
+               MOVE 'PGM81' TO AJ-SOURCE-PGM
+               MOVE M-ACCT-NO TO AJ-KEY
+               PERFORM 320-BUILD-MAINT-AUDIT-IMAGE-RTN
+               PERFORM 950-WRITE-AUDIT-RTN
+            END-IF
+            PERFORM 600-READ-MASTER.
+            PERFORM 700-READ-MAINT-TRANS.
+
+       320-BUILD-MAINT-AUDIT-IMAGE-RTN.
+            MOVE SPACES TO AJ-BEFORE-IMAGE.
+            MOVE M-ACCT-NO        TO AJ-BEFORE-IMAGE(1:5).
+            MOVE CM-CUST-NAME     TO AJ-BEFORE-IMAGE(6:25).
+            MOVE CM-ADDRESS       TO AJ-BEFORE-IMAGE(31:30).
+            MOVE CM-CREDIT-LIMIT  TO WS-AJ-CREDIT-EDIT.
+            MOVE WS-AJ-CREDIT-EDIT TO AJ-BEFORE-IMAGE(61:11).
+            MOVE CM-ACCT-STATUS   TO AJ-BEFORE-IMAGE(72:1).
+            PERFORM 330-BUILD-AUDIT-AFTER-IMAGE-RTN.
+
+       330-BUILD-AUDIT-AFTER-IMAGE-RTN.
+            MOVE SPACES TO AJ-AFTER-IMAGE.
+            MOVE ACCT-NO-OUT         TO AJ-AFTER-IMAGE(1:5).
+            MOVE CM-CUST-NAME-OUT    TO AJ-AFTER-IMAGE(6:25).
+            MOVE CM-ADDRESS-OUT      TO AJ-AFTER-IMAGE(31:30).
+            MOVE CM-CREDIT-LIMIT-OUT TO WS-AJ-CREDIT-EDIT.
+            MOVE WS-AJ-CREDIT-EDIT   TO AJ-AFTER-IMAGE(61:11).
+            MOVE CM-ACCT-STATUS-OUT  TO AJ-AFTER-IMAGE(72:1).
+
+       310-REJECT-TRANS.
+            MOVE MT-ACCT-NO    TO ME-ACCT-NO.
+            MOVE MT-TRANS-CODE TO ME-TRANS-CODE.
+            WRITE MAINT-RPT-REC FROM MR-EXCEPTION-LINE.
+            ADD 1 TO WS-REJECT-CTR.
+
+       400-ADD-ACCOUNT.
+            IF MT-ADD
+               MOVE MT-ACCT-NO TO WS-NEW-ACCT-NO
+               MOVE SPACES TO CURR-MASTER-REC
+               MOVE MT-ACCT-NO       TO ACCT-NO-OUT
+               MOVE ZERO             TO AMOUNT-DUE-OUT
+               MOVE MT-CUST-NAME     TO CM-CUST-NAME-OUT
+               MOVE MT-ADDRESS       TO CM-ADDRESS-OUT
+               MOVE MT-CREDIT-LIMIT  TO CM-CREDIT-LIMIT-OUT
+               MOVE MT-OPEN-DATE     TO CM-OPEN-DATE-OUT
+               MOVE MT-OPEN-DATE     TO CM-DUE-DATE-OUT
+               SET CM-ACCT-ACTIVE-OUT TO TRUE
+               WRITE CURR-MASTER-REC
+               ADD 1 TO WS-ADD-CTR
+               MOVE 'PGM81' TO AJ-SOURCE-PGM
+               MOVE MT-ACCT-NO TO AJ-KEY
+               MOVE SPACES TO AJ-BEFORE-IMAGE
+               PERFORM 330-BUILD-AUDIT-AFTER-IMAGE-RTN
+               PERFORM 950-WRITE-AUDIT-RTN
+               PERFORM 700-READ-MAINT-TRANS
+               PERFORM 410-REJECT-DUPLICATE-ADD-RTN
+                  UNTIL MT-ACCT-NO NOT = WS-NEW-ACCT-NO
+            ELSE
+               MOVE 'CHANGE/CLOSE AGAINST UNKNOWN ACCOUNT' TO ME-REASON
+               PERFORM 310-REJECT-TRANS
+               PERFORM 700-READ-MAINT-TRANS
+            END-IF.
+
+       410-REJECT-DUPLICATE-ADD-RTN.
+            MOVE 'DUPLICATE ADD TRANSACTION' TO ME-REASON.
+            PERFORM 310-REJECT-TRANS.
+            PERFORM 700-READ-MAINT-TRANS.
+
+       500-PASS-THROUGH.
+            WRITE CURR-MASTER-REC FROM PRIOR-MASTER-REC.
+            ADD 1 TO WS-PASSTHRU-CTR.
+            PERFORM 600-READ-MASTER.
+
+       600-READ-MASTER.
+            READ PRIOR-MASTER
+              AT END
+              MOVE HIGH-VALUES TO M-ACCT-NO
+            END-READ.
+
+       700-READ-MAINT-TRANS.
+            READ MAINT-TRANS
+              AT END
+              MOVE HIGH-VALUES TO MT-ACCT-NO
+            END-READ.
+
+       800-INITIALIZATION-RTN.
+            OPEN INPUT  PRIOR-MASTER
+                        MAINT-TRANS.
+            OPEN OUTPUT CURR-MASTER
+                        MAINT-RPT.
+            OPEN EXTEND AUDIT-JOURNAL.
+            WRITE MAINT-RPT-REC FROM MR-TITLE-LINE.
+            MOVE SPACES TO MAINT-RPT-REC.
+            WRITE MAINT-RPT-REC.
+
+       900-END-OF-JOB-RTN.
+            PERFORM 910-PRINT-MAINT-RPT.
+            CLOSE PRIOR-MASTER
+                  MAINT-TRANS
+                  CURR-MASTER
+                  MAINT-RPT
+                  AUDIT-JOURNAL.
+
+       950-WRITE-AUDIT-RTN.
+            ACCEPT AJ-RUN-DATE FROM DATE YYYYMMDD.
+            ACCEPT AJ-RUN-TIME FROM TIME.
+            WRITE AUDIT-JOURNAL-REC.
+
+       910-PRINT-MAINT-RPT.
+            MOVE 'ACCOUNTS ADDED'       TO MR-LABEL.
+            MOVE WS-ADD-CTR            TO MR-COUNT.
+            WRITE MAINT-RPT-REC FROM MR-DETAIL-LINE.
+            MOVE 'ACCOUNTS CHANGED'     TO MR-LABEL.
+            MOVE WS-CHANGE-CTR         TO MR-COUNT.
+            WRITE MAINT-RPT-REC FROM MR-DETAIL-LINE.
+            MOVE 'ACCOUNTS CLOSED'      TO MR-LABEL.
+            MOVE WS-CLOSE-CTR          TO MR-COUNT.
+            WRITE MAINT-RPT-REC FROM MR-DETAIL-LINE.
+            MOVE 'ACCOUNTS PASSED THROUGH UNCHANGED' TO MR-LABEL.
+            MOVE WS-PASSTHRU-CTR       TO MR-COUNT.
+            WRITE MAINT-RPT-REC FROM MR-DETAIL-LINE.
+            MOVE 'TRANSACTIONS REJECTED' TO MR-LABEL.
+            MOVE WS-REJECT-CTR         TO MR-COUNT.
+            WRITE MAINT-RPT-REC FROM MR-DETAIL-LINE.
