@@ -6,9 +6,15 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
       SELECT IN-EMPLOYEE-FILE ASSIGN TO EMPDAT1
       ORGANIZATION IS SEQUENTIAL.
-      SELECT OUT-REPORT-FILE ASSIGN TO PRINTER1.
+      SELECT OUT-REPORT-FILE ASSIGN TO PRINTER1
       ORGANIZATION IS SEQUENTIAL.
-      
+      SELECT RATE-FILE ASSIGN TO RATECRD
+      ORGANIZATION IS SEQUENTIAL.
+      SELECT PAYROLL-EXTRACT ASSIGN TO PAYEXTR
+      ORGANIZATION IS SEQUENTIAL.
+      SELECT AUDIT-JOURNAL ASSIGN TO AUDITJNL
+      ORGANIZATION IS SEQUENTIAL.
+
 DATA DIVISION.
 FILE SECTION.
       FD IN-EMPLOYEE-FILE
@@ -23,7 +29,26 @@ FILE SECTION.
       FD OUT-REPORT-FILE
       LABEL RECORDS ARE OMITTED.
           01 OUT-REPORT-REC PIC X(132).
-      
+
+      FD RATE-FILE
+      LABEL RECORDS ARE STANDARD.
+          01 RATE-REC.
+              05 RC-RANK-CODE PIC XX.
+              05 RC-RATE-PCT  PIC V999.
+
+      FD PAYROLL-EXTRACT
+      LABEL RECORDS ARE STANDARD.
+          01 PAYROLL-EXTRACT-REC.
+              05 PX-EMPLOYEE-NO  PIC X(3).
+              05 PX-RANK         PIC XX.
+              05 PX-OLD-SALARY   PIC 9(6)V99.
+              05 PX-NEW-SALARY   PIC 9(7)V99.
+
+      FD AUDIT-JOURNAL
+      LABEL RECORDS ARE STANDARD.
+          01 AUDIT-JOURNAL-REC.
+      COPY AUDITREC.
+
 WORKING-STORAGE SECTION.
           01 WS-WORK-AREAS.
               05 ARE-THERE-MORE-RECORDS PIC X(3) VALUE 'YES'.
@@ -31,12 +56,22 @@ WORKING-STORAGE SECTION.
               05 WS-ASSOCIATE-CTR PIC 9(3) VALUE ZEROS.
               05 WS-ASSISTANT-CTR PIC 9(3) VALUE ZEROS.
               05 WS-INSTRUCTOR-CTR PIC 9(3) VALUE ZEROS.
+              05 WS-EXCEPTION-CTR PIC 9(3) VALUE ZEROS.
+              05 WS-TOTAL-RECORDS-CTR PIC 9(3) VALUE ZEROS.
+              05 WS-LINE-COUNT PIC 9(3) VALUE ZEROS.
+              05 WS-LINES-PER-PAGE PIC 9(3) VALUE 60.
               05 WS-PROFESSOR-COST PIC 9(7)V99 VALUE ZEROS.
               05 WS-ASSOCIATE-COST PIC 9(7)V99 VALUE ZEROS.
               05 WS-ASSISTANT-COST PIC 9(7)V99 VALUE ZEROS.
               05 WS-INSTRUCTOR-COST PIC 9(7)V99 VALUE ZEROS.
               05 WS-TOTAL-COST PIC 9(9)V99 VALUE ZEROS.
               05 NEW-SAL PIC 9(7)V99 VALUE ZEROS.
+              05 WS-RAISE-AMT PIC 9(7)V99 VALUE ZEROS.
+              05 WS-AJ-SALARY-EDIT PIC 9(7).99.
+          01 WS-RATE-TABLE.
+              05 WS-RATE-ENTRY OCCURS 4 TIMES INDEXED BY RATE-IDX.
+                  10 WS-RATE-RANK PIC XX.
+                  10 WS-RATE-PCT  PIC V999.
           01 HL-HEADER-1.
               05 PIC X(49) VALUE SPACES.
               05 PIC X(25) VALUE 'UNIVERSITY PAYROLL REPORT'.
@@ -47,6 +82,20 @@ WORKING-STORAGE SECTION.
                05 PIC X(20) VALUE 'NO OF EMPLOYEES'.
                05 PIC X(25) VALUE 'COST OF PROPOSED INCREASE'.
                05 PIC X(33) VALUE SPACES.
+          01 HL-DETAIL-HEADER.
+               05 FILLER PIC X(10) VALUE SPACES.
+               05 FILLER PIC X(3) VALUE 'EMP'.
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 FILLER PIC X(20) VALUE 'LAST NAME'.
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 FILLER PIC X(10) VALUE 'FIRST NAME'.
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 FILLER PIC XX VALUE 'RK'.
+               05 FILLER PIC X(5) VALUE SPACES.
+               05 FILLER PIC X(11) VALUE 'OLD SALARY'.
+               05 FILLER PIC X(4) VALUE SPACES.
+               05 FILLER PIC X(11) VALUE 'NEW SALARY'.
+               05 FILLER PIC X(17) VALUE SPACES.
           01 TL-TOTAL-LINE.
                05 PIC X(24) VALUE SPACES.
                05 TL-RANK PIC X(10).
@@ -55,6 +104,34 @@ WORKING-STORAGE SECTION.
                05 PIC X(16) VALUE SPACES.
                05 TL-COST PIC $Z,ZZZ,ZZ9.99.
                05 PIC X(41) VALUE SPACES.
+          01 DL-DETAIL-LINE.
+               05 FILLER PIC X(10) VALUE SPACES.
+               05 DL-EMPLOYEE-NO PIC X(3).
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 DL-LAST-NAME PIC X(20).
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 DL-FIRST-NAME PIC X(10).
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 DL-RANK PIC XX.
+               05 FILLER PIC X(5) VALUE SPACES.
+               05 DL-OLD-SALARY PIC $ZZZ,ZZ9.99.
+               05 FILLER PIC X(4) VALUE SPACES.
+               05 DL-NEW-SALARY PIC $ZZZ,ZZ9.99.
+               05 FILLER PIC X(17) VALUE SPACES.
+          01 EL-EXCEPTION-LINE.
+               05 PIC X(24) VALUE SPACES.
+               05 FILLER PIC X(20) VALUE '** UNKNOWN RANK -- '.
+               05 EL-EMPLOYEE-NO PIC X(3).
+               05 PIC X(10) VALUE '  RANK: '.
+               05 EL-RANK PIC XX.
+               05 PIC X(73) VALUE SPACES.
+          01 TL-RECONCILE-LINE.
+               05 PIC X(24) VALUE SPACES.
+               05 PIC X(30) VALUE 'TOTAL RECORDS READ'.
+               05 TL-RECONCILE-RECORDS PIC 9(3).
+               05 PIC X(10) VALUE '  EXCEPT:'.
+               05 TL-RECONCILE-EXCEPT PIC 9(3).
+               05 PIC X(59) VALUE SPACES.
           01 TL-FINAL-TOTAL-LINE.
                05 PIC X(32) VALUE SPACES.
                05 PIC X(46) VALUE 'TOTAL UNIVERSITY BUGGEST WILL BE INCREASED BY'.
@@ -63,7 +140,11 @@ WORKING-STORAGE SECTION.
 PROCEDURE DIVISION.
 100-MAIN-MODULE.
        OPEN INPUT IN-EMPLOYEE-FILE
-       OUTPUT OUT-REPORT-FILE.
+       OUTPUT OUT-REPORT-FILE
+               PAYROLL-EXTRACT.
+       OPEN EXTEND AUDIT-JOURNAL.
+       PERFORM 120-LOAD-RATE-TABLE.
+       PERFORM 150-PRINT-HEADERS.
        PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO'
        READ IN-EMPLOYEE-FILE
        AT END
@@ -74,34 +155,108 @@ PROCEDURE DIVISION.
 END-PERFORM.
 PERFORM 300-FINAL-RTN
 CLOSE IN-EMPLOYEE-FILE
-OUT-REPORT-FILE.
+OUT-REPORT-FILE
+PAYROLL-EXTRACT
+AUDIT-JOURNAL.
 STOP RUN.
 200-CALC-RTN.
-IF IN-RANK = 'FP'
-MULTIPLY IN-SALARY BY .062 GIVING NEW-SAL
-ADD NEW-SAL TO WS-PROFESSOR-COST
-ADD 1 TO WS-PROFESSOR-CTR
-END-IF.
-IF IN-RANK = 'AS'
-MULTIPLY IN-SALARY BY .081 GIVING NEW-SAL
-ADD NEW-SAL TO WS-ASSOCIATE-COST
-ADD 1 TO WS-ASSOCIATE-CTR
-END-IF.
-IF IN-RANK = 'AP'
-MULTIPLY IN-SALARY BY .083 GIVING NEW-SAL
-ADD NEW-SAL TO WS-ASSISTANT-COST
-ADD 1 TO WS-ASSISTANT-CTR
-END-IF.
-IF IN-RANK = 'AP'
-MULTIPLY IN-SALARY BY .102 GIVING NEW-SAL
-ADD NEW-SAL TO WS-INSTRUCTOR-COST
-ADD 1 TO WS-INSTRUCTOR-CTR
-END-IF.
-300-FINAL-RTN.
+ADD 1 TO WS-TOTAL-RECORDS-CTR.
+EVALUATE IN-RANK
+   WHEN 'FP'
+      PERFORM 235-LOOKUP-RATE
+      ADD WS-RAISE-AMT TO WS-PROFESSOR-COST
+      ADD 1 TO WS-PROFESSOR-CTR
+      PERFORM 220-PRINT-DETAIL-LINE
+   WHEN 'AS'
+      PERFORM 235-LOOKUP-RATE
+      ADD WS-RAISE-AMT TO WS-ASSOCIATE-COST
+      ADD 1 TO WS-ASSOCIATE-CTR
+      PERFORM 220-PRINT-DETAIL-LINE
+   WHEN 'AP'
+      PERFORM 235-LOOKUP-RATE
+      ADD WS-RAISE-AMT TO WS-ASSISTANT-COST
+      ADD 1 TO WS-ASSISTANT-CTR
+      PERFORM 220-PRINT-DETAIL-LINE
+   WHEN 'IN'
+      PERFORM 235-LOOKUP-RATE
+      ADD WS-RAISE-AMT TO WS-INSTRUCTOR-COST
+      ADD 1 TO WS-INSTRUCTOR-CTR
+      PERFORM 220-PRINT-DETAIL-LINE
+   WHEN OTHER
+      MOVE IN-EMPLOYEE-NO TO EL-EMPLOYEE-NO
+      MOVE IN-RANK TO EL-RANK
+      PERFORM 160-CHECK-PAGE-OVERFLOW
+      WRITE OUT-REPORT-REC FROM EL-EXCEPTION-LINE
+         AFTER ADVANCING 1 LINE
+      ADD 1 TO WS-LINE-COUNT
+      ADD 1 TO WS-EXCEPTION-CTR
+END-EVALUATE.
+
+220-PRINT-DETAIL-LINE.
+PERFORM 160-CHECK-PAGE-OVERFLOW.
+MOVE IN-EMPLOYEE-NO TO DL-EMPLOYEE-NO.
+MOVE IN-EMPLOYEE-LAST-NAME TO DL-LAST-NAME.
+MOVE IN-EMPLOYEE-FIRST-NAME TO DL-FIRST-NAME.
+MOVE IN-RANK TO DL-RANK.
+MOVE IN-SALARY TO DL-OLD-SALARY.
+MOVE NEW-SAL TO DL-NEW-SALARY.
+WRITE OUT-REPORT-REC FROM DL-DETAIL-LINE
+   AFTER ADVANCING 1 LINE.
+ADD 1 TO WS-LINE-COUNT.
+MOVE IN-EMPLOYEE-NO TO PX-EMPLOYEE-NO.
+MOVE IN-RANK TO PX-RANK.
+MOVE IN-SALARY TO PX-OLD-SALARY.
+MOVE NEW-SAL TO PX-NEW-SALARY.
+WRITE PAYROLL-EXTRACT-REC.
+MOVE 'PGM77' TO AJ-SOURCE-PGM.
+MOVE IN-EMPLOYEE-NO TO AJ-KEY.
+MOVE IN-SALARY TO WS-AJ-SALARY-EDIT.
+MOVE WS-AJ-SALARY-EDIT TO AJ-BEFORE-IMAGE.
+MOVE NEW-SAL TO WS-AJ-SALARY-EDIT.
+MOVE WS-AJ-SALARY-EDIT TO AJ-AFTER-IMAGE.
+PERFORM 950-WRITE-AUDIT-RTN.
+
+150-PRINT-HEADERS.
 WRITE OUT-REPORT-REC FROM HL-HEADER-1
 AFTER ADVANCING PAGE.
 WRITE OUT-REPORT-REC FROM HL-HEADER-2
 AFTER ADVANCING 5 LINES.
+WRITE OUT-REPORT-REC FROM HL-DETAIL-HEADER
+AFTER ADVANCING 1 LINE.
+MOVE 7 TO WS-LINE-COUNT.
+
+160-CHECK-PAGE-OVERFLOW.
+IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+   PERFORM 150-PRINT-HEADERS
+END-IF.
+
+120-LOAD-RATE-TABLE.
+OPEN INPUT RATE-FILE.
+PERFORM 125-READ-RATE-REC
+   VARYING RATE-IDX FROM 1 BY 1 UNTIL RATE-IDX > 4.
+CLOSE RATE-FILE.
+
+125-READ-RATE-REC.
+READ RATE-FILE
+   AT END
+      CONTINUE
+   NOT AT END
+      MOVE RC-RANK-CODE TO WS-RATE-RANK (RATE-IDX)
+      MOVE RC-RATE-PCT TO WS-RATE-PCT (RATE-IDX)
+END-READ.
+
+235-LOOKUP-RATE.
+SET RATE-IDX TO 1.
+SEARCH WS-RATE-ENTRY
+   AT END
+      MOVE ZERO TO WS-RAISE-AMT
+      MOVE IN-SALARY TO NEW-SAL
+   WHEN WS-RATE-RANK (RATE-IDX) = IN-RANK
+      MULTIPLY IN-SALARY BY WS-RATE-PCT (RATE-IDX) GIVING WS-RAISE-AMT
+      COMPUTE NEW-SAL = IN-SALARY + WS-RAISE-AMT
+END-SEARCH.
+
+300-FINAL-RTN.
 MOVE 'FULL' TO TL-RANK.
 MOVE WS-PROFESSOR-CTR TO TL-NO-OF-EMPLOYEES.
 MOVE WS-PROFESSOR-COST TO TL-COST.
@@ -128,3 +283,12 @@ GIVING WS-TOTAL-COST.
 MOVE WS-TOTAL-COST TO TL-TOTAL-COST.
 WRITE OUT-REPORT-REC FROM TL-TOTAL-LINE
 AFTER ADVANCING 5 LINES.
+MOVE WS-TOTAL-RECORDS-CTR TO TL-RECONCILE-RECORDS.
+MOVE WS-EXCEPTION-CTR TO TL-RECONCILE-EXCEPT.
+WRITE OUT-REPORT-REC FROM TL-RECONCILE-LINE
+AFTER ADVANCING 2 LINES.
+
+950-WRITE-AUDIT-RTN.
+ACCEPT AJ-RUN-DATE FROM DATE YYYYMMDD.
+ACCEPT AJ-RUN-TIME FROM TIME.
+WRITE AUDIT-JOURNAL-REC.
