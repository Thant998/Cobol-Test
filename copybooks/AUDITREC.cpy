@@ -0,0 +1,7 @@
+           05  AJ-RUN-TIMESTAMP.
+               10  AJ-RUN-DATE         PIC 9(8).
+               10  AJ-RUN-TIME         PIC 9(8).
+           05  AJ-SOURCE-PGM           PIC X(8).
+           05  AJ-KEY                 PIC X(10).
+           05  AJ-BEFORE-IMAGE         PIC X(72).
+           05  AJ-AFTER-IMAGE          PIC X(72).
