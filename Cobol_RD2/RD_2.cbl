@@ -1,160 +1,488 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-            SELECT OldBalance ASSIGN TO 'D:\Cobol\OldBalance.txt'
-            ORGANIZATION IS LINE SEQUENTIAL.
-            SELECT TodayTransaction ASSIGN TO
-            'D:\Cobol\TodayTransaction.txt'
-            ORGANIZATION IS LINE SEQUENTIAL.
-            SELECT NewBalance ASSIGN TO 'D:\Cobol\NewBalance.txt'
-            ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD NewBalance.
-            01 NEWBALANCE-FILE.
-                05 NEW-BRANCH-CODE     PIC 9(3).
-                05 NEW-PRODUCT-CODE    PIC 9(2).
-                05 NEW-QUANTITY        PIC 9(4).
-
-       FD OldBalance.
-            01 OLDBALANCE-FILE.
-                05 OLD-BRANCH-CODE     PIC 9(3).
-                05 OLD-PRODUCT-CODE    PIC 9(2).
-                05 OLD-QUANTITY        PIC 9(4).
-
-       FD TodayTransaction.
-            01 TODAYTRANSACTION-FILE.
-                05 T-BRANCH-CODE     PIC 9(3).
-                05 T-PRODUCT-CODE    PIC 9(2).
-                05 T-BUY-SELL        PIC 9(1).
-                05 T-QUANTITY        PIC 9(4).
-
-       WORKING-STORAGE SECTION.
-            01 WS-OLDBALANCE-FILE.
-                05 WS-OLD-BRANCH-CODE  PIC 9(3).
-                05 WS-OLD-PRODUCT-CODE PIC 9(2).
-                05 WS-OLD-QUANTITY     PIC 9(4).
-             01 WS-OLD-EOF             PIC A(1).
-
-            01 TEMP-OLDBALANCE-FILE.
-                05 TEMP-OLD-BRANCH-CODE  PIC 9(3).
-                05 TEMP-OLD-PRODUCT-CODE PIC 9(2).
-                05 TEMP-OLD-QUANTITY     PIC 9(4).
-
-            01 WS-TODAYTRANSACTION-FILE.
-                05 WS-T-BRANCH-CODE  PIC 9(3).
-                05 WS-T-PRODUCT-CODE PIC 9(2).
-                05 WS-T-BUY-SELL    PIC 9(1).
-                05 WS-T-QUANTITY     PIC 9(4).
-             01 WS-T-EOF             PIC A(1).
-
-            01 TEMP-TODAYTRANSACTION-FILE.
-                05 TEMP-T-BRANCH-CODE  PIC 9(3).
-                05 TEMP-T-PRODUCT-CODE PIC 9(2).
-                 05 TEMP-T-BUY-SELL PIC 9(1).
-                05 TEMP-T-QUANTITY     PIC 9(4).
-            01 TEMP-RESULT PIC 9(4).
-
-            77 STRING1 PIC A(12) VALUE "BRANCH CODE".
-            77 STRING2 PIC A(16) VALUE "    PRODUCT CODE".
-            77 STRING3 PIC A(12) VALUE "   QUANTITY".
-            77 STRING4 PIC X(40) VALUE SPACES.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            STRING STRING1,STRING2,STRING3
-                 DELIMITED BY SIZE INTO STRING4
-            END-STRING.
-            DISPLAY STRING4.
-
-             OPEN INPUT OldBalance.
-             OPEN EXTEND NewBalance.
-               PERFORM UNTIL WS-OLD-EOF='Y'
-                  READ OldBalance INTO WS-OLDBALANCE-FILE
-                  AT END
-                  DISPLAY WS-OLD-BRANCH-CODE "             "
-                          WS-OLD-PRODUCT-CODE"                "
-                          WS-OLD-QUANTITY
-                  MOVE WS-OLD-BRANCH-CODE  TO NEW-BRANCH-CODE
-                  MOVE WS-OLD-PRODUCT-CODE TO NEW-PRODUCT-CODE
-                  MOVE WS-OLD-QUANTITY     TO NEW-QUANTITY
-                  WRITE NEWBALANCE-FILE
-                  MOVE 'Y' TO WS-OLD-EOF
-                  NOT AT END
-
-                  IF TEMP-OLD-BRANCH-CODE = ZERO AND
-                     TEMP-OLD-PRODUCT-CODE= ZERO THEN
-                      MOVE WS-OLD-BRANCH-CODE  TO TEMP-OLD-BRANCH-CODE
-                      MOVE WS-OLD-PRODUCT-CODE TO TEMP-OLD-PRODUCT-CODE
-                      MOVE WS-OLD-QUANTITY     TO TEMP-OLD-QUANTITY
-                  END-IF
-
-                  PERFORM TodayTransaction-PARA
-
-               END-READ
-              END-PERFORM.
-             CLOSE NewBalance.
-             CLOSE OldBalance.
-            STOP RUN.
-            TodayTransaction-PARA.
-               OPEN INPUT TodayTransaction.
-               PERFORM UNTIL WS-T-EOF='Y'
-                  READ TodayTransaction INTO WS-TODAYTRANSACTION-FILE
-                  AT END MOVE 'Y' TO WS-T-EOF
-                  NOT AT END
-                  MOVE WS-T-BRANCH-CODE  TO TEMP-T-BRANCH-CODE
-                  MOVE WS-T-PRODUCT-CODE TO TEMP-T-PRODUCT-CODE
-                  MOVE WS-T-QUANTITY     TO TEMP-T-QUANTITY
-
-                  IF WS-OLD-BRANCH-CODE=TEMP-T-BRANCH-CODE AND
-                     WS-OLD-PRODUCT-CODE=TEMP-T-PRODUCT-CODE AND
-                     WS-T-BUY-SELL=2 THEN
-                     MOVE WS-OLD-QUANTITY TO TEMP-RESULT
-                     COMPUTE TEMP-RESULT=TEMP-RESULT+TEMP-T-QUANTITY
-                     DISPLAY WS-OLD-BRANCH-CODE "             "
-                             WS-OLD-PRODUCT-CODE"                "
-                             TEMP-RESULT
-                     MOVE WS-OLD-BRANCH-CODE  TO NEW-BRANCH-CODE
-                     MOVE WS-OLD-PRODUCT-CODE TO NEW-PRODUCT-CODE
-                     MOVE TEMP-RESULT         TO NEW-QUANTITY
-                     WRITE NEWBALANCE-FILE
-                   END-IF
-
-                   IF WS-OLD-BRANCH-CODE=TEMP-T-BRANCH-CODE
-                    IF NOT WS-OLD-PRODUCT-CODE=TEMP-T-PRODUCT-CODE THEN
-                        DISPLAY WS-OLD-BRANCH-CODE "             "
-                                TEMP-T-PRODUCT-CODE"                "
-                                TEMP-T-QUANTITY
-                        MOVE WS-OLD-BRANCH-CODE  TO NEW-BRANCH-CODE
-                        MOVE TEMP-T-PRODUCT-CODE TO NEW-PRODUCT-CODE
-                        MOVE TEMP-T-QUANTITY     TO NEW-QUANTITY
-                        WRITE NEWBALANCE-FILE
-                    END-IF
-                   END-IF
-
-                    IF WS-OLD-BRANCH-CODE=TEMP-T-BRANCH-CODE AND
-                     WS-OLD-PRODUCT-CODE=TEMP-T-PRODUCT-CODE AND
-                     WS-T-BUY-SELL=1 THEN
-                     COMPUTE TEMP-RESULT=WS-OLD-QUANTITY -
-                                         TEMP-T-QUANTITY
-                     DISPLAY WS-OLD-BRANCH-CODE "             "
-                             WS-OLD-PRODUCT-CODE"                "
-                             TEMP-RESULT
-                     MOVE WS-OLD-BRANCH-CODE  TO NEW-BRANCH-CODE
-                     MOVE WS-OLD-PRODUCT-CODE TO NEW-PRODUCT-CODE
-                     MOVE TEMP-RESULT         TO NEW-QUANTITY
-                     WRITE NEWBALANCE-FILE
-                   END-IF
-               END-READ
-              END-PERFORM.
-              MOVE ' ' TO WS-T-EOF.
-             CLOSE TodayTransaction.
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Daily branch/product stock balance update.  Merges
+      *           OLD-BALANCE and TODAY-TRANS once each in branch/
+      *           product-code sequence (replacing the old full-file
+      *           rescan per master record), applies buys, sells and
+      *           inter-branch transfers, rejects oversells, and prints
+      *           a stock ledger showing the day's movement per
+      *           branch/product.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM90.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-BALANCE      ASSIGN TO OLDBAL
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TODAY-TRANS      ASSIGN TO TODAYTRN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WORK-BALANCE     ASSIGN TO STKWKBL
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RAW-TRANSFER     ASSIGN TO STKXFRR
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-TRANSFER  ASSIGN TO STKXFRS
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSFER-SORT-WK ASSIGN TO "STKSRTW".
+           SELECT NEW-BALANCE      ASSIGN TO NEWBAL
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STOCK-LEDGER-RPT ASSIGN TO STKLEDG
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE   ASSIGN TO STKEXCP
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-JOURNAL    ASSIGN TO AUDITJNL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OLD-BALANCE
+       LABEL RECORDS ARE STANDARD.
+            01  OLD-BALANCE-REC.
+             05 OB-BRANCH-CODE     PIC 9(3).
+             05 OB-PRODUCT-CODE    PIC 9(2).
+             05 OB-QUANTITY        PIC 9(4).
+
+       FD TODAY-TRANS
+       LABEL RECORDS ARE STANDARD.
+            01  TODAY-TRANS-REC.
+             05 TT-BRANCH-CODE        PIC 9(3).
+             05 TT-PRODUCT-CODE       PIC 9(2).
+             05 TT-BUY-SELL           PIC 9(1).
+                88 TT-IS-SELL              VALUE 1.
+                88 TT-IS-BUY               VALUE 2.
+                88 TT-IS-TRANSFER          VALUE 3.
+             05 TT-QUANTITY           PIC 9(4).
+             05 TT-DEST-BRANCH-CODE   PIC 9(3).
+             05 TT-XFER-REF-NO        PIC 9(6).
+
+       FD WORK-BALANCE
+       LABEL RECORDS ARE STANDARD.
+            01  WORK-BALANCE-REC.
+             05 WB-BRANCH-CODE      PIC 9(3).
+             05 WB-PRODUCT-CODE     PIC 9(2).
+             05 WB-BEGIN-QTY        PIC 9(4).
+             05 WB-TOTAL-BUYS       PIC 9(4).
+             05 WB-TOTAL-SELLS      PIC 9(4).
+             05 WB-XFER-OUT-QTY     PIC 9(4).
+             05 WB-QUANTITY         PIC 9(4).
+
+       FD RAW-TRANSFER
+       LABEL RECORDS ARE STANDARD.
+            01  TRANSFER-WORK-REC.
+             05 TW-DEST-BRANCH-CODE   PIC 9(3).
+             05 TW-DEST-PRODUCT-CODE  PIC 9(2).
+             05 TW-XFER-QUANTITY      PIC 9(4).
+             05 TW-XFER-REF-NO        PIC 9(6).
+             05 TW-SRC-BRANCH-CODE    PIC 9(3).
+
+       SD  TRANSFER-SORT-WK.
+            01  TRANSFER-SORT-REC.
+             05 TS-DEST-BRANCH-CODE   PIC 9(3).
+             05 TS-DEST-PRODUCT-CODE  PIC 9(2).
+             05 TS-XFER-QUANTITY      PIC 9(4).
+             05 TS-XFER-REF-NO        PIC 9(6).
+             05 TS-SRC-BRANCH-CODE    PIC 9(3).
+
+       FD SORTED-TRANSFER
+       LABEL RECORDS ARE STANDARD.
+            01  SORTED-TRANSFER-REC.
+             05 ST-DEST-BRANCH-CODE   PIC 9(3).
+             05 ST-DEST-PRODUCT-CODE  PIC 9(2).
+             05 ST-XFER-QUANTITY      PIC 9(4).
+             05 ST-XFER-REF-NO        PIC 9(6).
+             05 ST-SRC-BRANCH-CODE    PIC 9(3).
+
+       FD NEW-BALANCE
+       LABEL RECORDS ARE STANDARD.
+            01  NEW-BALANCE-REC.
+             05 NB-BRANCH-CODE      PIC 9(3).
+             05 NB-PRODUCT-CODE     PIC 9(2).
+             05 NB-QUANTITY         PIC 9(4).
+
+       FD STOCK-LEDGER-RPT
+       LABEL RECORDS ARE OMITTED.
+            01  SL-RPT-REC PIC X(80).
+
+       FD EXCEPTION-FILE
+       LABEL RECORDS ARE OMITTED.
+            01  EX-RPT-REC PIC X(80).
+
+       FD AUDIT-JOURNAL
+       LABEL RECORDS ARE STANDARD.
+            01  AUDIT-JOURNAL-REC.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+        77  WS-OLD-READ-CTR      PIC 9(7) VALUE ZERO.
+        77  WS-TRANS-READ-CTR    PIC 9(7) VALUE ZERO.
+        77  WS-NEW-LOCATION-CTR  PIC 9(7) VALUE ZERO.
+        77  WS-OVERSELL-CTR      PIC 9(7) VALUE ZERO.
+        77  WS-XFER-CTR          PIC 9(7) VALUE ZERO.
+        77  WS-XFER-IN-ACCUM     PIC 9(4) VALUE ZERO.
+
+        01  WS-MERGE-SWITCHES.
+            05  WS-OLD-EOF-SW    PIC X(1) VALUE 'N'.
+                88  WS-OLD-EOF               VALUE 'Y'.
+            05  WS-TRANS-EOF-SW  PIC X(1) VALUE 'N'.
+                88  WS-TRANS-EOF             VALUE 'Y'.
+            05  WS-WORK-EOF-SW   PIC X(1) VALUE 'N'.
+                88  WS-WORK-EOF             VALUE 'Y'.
+            05  WS-XFER-EOF-SW   PIC X(1) VALUE 'N'.
+                88  WS-XFER-EOF              VALUE 'Y'.
+
+        01  SL-TITLE-LINE.
+            05  FILLER  PIC X(20) VALUE SPACES.
+            05  FILLER  PIC X(40)
+                VALUE 'PGM90  STOCK LEDGER REPORT'.
+            05  FILLER  PIC X(20) VALUE SPACES.
+        01  SL-HEADING-LINE.
+            05  FILLER  PIC X(6)  VALUE 'BRANCH'.
+            05  FILLER  PIC X(4)  VALUE SPACES.
+            05  FILLER  PIC X(7)  VALUE 'PRODUCT'.
+            05  FILLER  PIC X(4)  VALUE SPACES.
+            05  FILLER  PIC X(9)  VALUE 'BEGIN QTY'.
+            05  FILLER  PIC X(4)  VALUE SPACES.
+            05  FILLER  PIC X(4)  VALUE 'BUYS'.
+            05  FILLER  PIC X(5)  VALUE SPACES.
+            05  FILLER  PIC X(5)  VALUE 'SELLS'.
+            05  FILLER  PIC X(4)  VALUE SPACES.
+            05  FILLER  PIC X(8)  VALUE 'XFER OUT'.
+            05  FILLER  PIC X(3)  VALUE SPACES.
+            05  FILLER  PIC X(7)  VALUE 'XFER IN'.
+            05  FILLER  PIC X(3)  VALUE SPACES.
+            05  FILLER  PIC X(7)  VALUE 'END QTY'.
+        01  SL-DETAIL-LINE.
+            05  SL-BRANCH-CODE    PIC 9(3).
+            05  FILLER            PIC X(7)  VALUE SPACES.
+            05  SL-PRODUCT-CODE   PIC 9(2).
+            05  FILLER            PIC X(8)  VALUE SPACES.
+            05  SL-BEGIN-QTY      PIC ZZZ9.
+            05  FILLER            PIC X(6)  VALUE SPACES.
+            05  SL-BUYS           PIC ZZZ9.
+            05  FILLER            PIC X(5)  VALUE SPACES.
+            05  SL-SELLS          PIC ZZZ9.
+            05  FILLER            PIC X(6)  VALUE SPACES.
+            05  SL-XFER-OUT       PIC ZZZ9.
+            05  FILLER            PIC X(4)  VALUE SPACES.
+            05  SL-XFER-IN        PIC ZZZ9.
+            05  FILLER            PIC X(3)  VALUE SPACES.
+            05  SL-END-QTY        PIC ZZZ9.
+
+        01  EX-TITLE-LINE.
+            05  FILLER  PIC X(20) VALUE SPACES.
+            05  FILLER  PIC X(40)
+                VALUE 'PGM90  OVERSELL EXCEPTION REPORT'.
+            05  FILLER  PIC X(20) VALUE SPACES.
+        01  EX-DETAIL-LINE.
+            05  FILLER            PIC X(8)  VALUE SPACES.
+            05  EX-REJECT-LABEL   PIC X(15).
+            05  EX-BRANCH-CODE    PIC 9(3).
+            05  FILLER            PIC X(1)  VALUE '/'.
+            05  EX-PRODUCT-CODE   PIC 9(2).
+            05  FILLER            PIC X(12) VALUE '  ON HAND: '.
+            05  EX-OLD-QTY        PIC ZZZ9.
+            05  FILLER            PIC X(10) VALUE '  SELL: '.
+            05  EX-SELL-QTY       PIC ZZZ9.
+            05  FILLER            PIC X(14) VALUE '  SHORTFALL: '.
+            05  EX-SHORTFALL      PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+             PERFORM 1000-PASS-ONE-MERGE-RTN.
+             PERFORM 2000-TRANSFER-SORT-RTN.
+             PERFORM 3000-PASS-TWO-MERGE-RTN.
+        STOP RUN.
+
+      ******************************************************************
+      * PASS ONE - merge OLD-BALANCE against TODAY-TRANS in branch/
+      * product sequence, applying buys/sells/transfer-outs and
+      * writing WORK-BALANCE (pre transfer-in) plus the raw, unsorted
+      * transfer-out work file.
+      ******************************************************************
+       1000-PASS-ONE-MERGE-RTN.
+             OPEN INPUT  OLD-BALANCE
+                         TODAY-TRANS.
+             OPEN OUTPUT WORK-BALANCE
+                         RAW-TRANSFER
+                         EXCEPTION-FILE.
+             WRITE EX-RPT-REC FROM EX-TITLE-LINE.
+             MOVE SPACES TO EX-RPT-REC.
+             WRITE EX-RPT-REC.
+             PERFORM 1100-READ-OLD-BALANCE.
+             PERFORM 1200-READ-TODAY-TRANS.
+             PERFORM 1300-COMP-RTN
+                UNTIL WS-OLD-EOF AND WS-TRANS-EOF.
+             CLOSE OLD-BALANCE
+                   TODAY-TRANS
+                   WORK-BALANCE
+                   RAW-TRANSFER
+                   EXCEPTION-FILE.
+
+       1300-COMP-RTN.
+             EVALUATE TRUE
+                WHEN WS-OLD-EOF AND WS-TRANS-EOF
+                   CONTINUE
+                WHEN WS-TRANS-EOF
+                   PERFORM 1600-NO-ACTIVITY
+                WHEN WS-OLD-EOF
+                   PERFORM 1500-NEW-LOCATION
+                WHEN TT-BRANCH-CODE = OB-BRANCH-CODE AND
+                     TT-PRODUCT-CODE = OB-PRODUCT-CODE
+                   PERFORM 1400-REGULAR-UPDATE
+                WHEN (TT-BRANCH-CODE < OB-BRANCH-CODE) OR
+                     (TT-BRANCH-CODE = OB-BRANCH-CODE AND
+                      TT-PRODUCT-CODE < OB-PRODUCT-CODE)
+                   PERFORM 1500-NEW-LOCATION
+                WHEN OTHER
+                   PERFORM 1600-NO-ACTIVITY
+             END-EVALUATE.
+
+       1400-REGULAR-UPDATE.
+             MOVE OB-BRANCH-CODE  TO WB-BRANCH-CODE.
+             MOVE OB-PRODUCT-CODE TO WB-PRODUCT-CODE.
+             MOVE OB-QUANTITY     TO WB-BEGIN-QTY.
+             MOVE OB-QUANTITY     TO WB-QUANTITY.
+             MOVE ZERO TO WB-TOTAL-BUYS WB-TOTAL-SELLS WB-XFER-OUT-QTY.
+             PERFORM 1410-APPLY-TRANS-RTN
+                UNTIL WS-TRANS-EOF OR
+                      TT-BRANCH-CODE NOT = OB-BRANCH-CODE OR
+                      TT-PRODUCT-CODE NOT = OB-PRODUCT-CODE.
+             WRITE WORK-BALANCE-REC.
+             PERFORM 1100-READ-OLD-BALANCE.
+
+       1410-APPLY-TRANS-RTN.
+             EVALUATE TRUE
+                WHEN TT-IS-BUY
+                   COMPUTE WB-QUANTITY = WB-QUANTITY + TT-QUANTITY
+                   ADD TT-QUANTITY TO WB-TOTAL-BUYS
+                WHEN TT-IS-SELL
+                   IF TT-QUANTITY > WB-QUANTITY
+                      PERFORM 1420-OVERSELL-EXCEPTION
+                   ELSE
+                      COMPUTE WB-QUANTITY = WB-QUANTITY - TT-QUANTITY
+                      ADD TT-QUANTITY TO WB-TOTAL-SELLS
+                   END-IF
+                WHEN TT-IS-TRANSFER
+                   IF TT-QUANTITY > WB-QUANTITY
+                      PERFORM 1420-OVERSELL-EXCEPTION
+                   ELSE
+                      COMPUTE WB-QUANTITY = WB-QUANTITY - TT-QUANTITY
+                      ADD TT-QUANTITY TO WB-XFER-OUT-QTY
+                      PERFORM 1430-WRITE-RAW-TRANSFER
+                   END-IF
+             END-EVALUATE.
+             PERFORM 1200-READ-TODAY-TRANS.
+
+       1420-OVERSELL-EXCEPTION.
+             IF TT-IS-TRANSFER
+                MOVE 'REJ XFER BR/PR:' TO EX-REJECT-LABEL
+             ELSE
+                MOVE 'REJ SELL BR/PR:' TO EX-REJECT-LABEL
+             END-IF.
+             MOVE TT-BRANCH-CODE  TO EX-BRANCH-CODE.
+             MOVE TT-PRODUCT-CODE TO EX-PRODUCT-CODE.
+             MOVE WB-QUANTITY     TO EX-OLD-QTY.
+             MOVE TT-QUANTITY     TO EX-SELL-QTY.
+             COMPUTE EX-SHORTFALL = TT-QUANTITY - WB-QUANTITY.
+             WRITE EX-RPT-REC FROM EX-DETAIL-LINE.
+             ADD 1 TO WS-OVERSELL-CTR.
+
+       1430-WRITE-RAW-TRANSFER.
+             MOVE TT-DEST-BRANCH-CODE TO TW-DEST-BRANCH-CODE.
+             MOVE TT-PRODUCT-CODE     TO TW-DEST-PRODUCT-CODE.
+             MOVE TT-QUANTITY          TO TW-XFER-QUANTITY.
+             MOVE TT-XFER-REF-NO       TO TW-XFER-REF-NO.
+             MOVE TT-BRANCH-CODE       TO TW-SRC-BRANCH-CODE.
+             WRITE TRANSFER-WORK-REC.
+             ADD 1 TO WS-XFER-CTR.
+
+       1500-NEW-LOCATION.
+             MOVE TT-BRANCH-CODE  TO WB-BRANCH-CODE.
+             MOVE TT-PRODUCT-CODE TO WB-PRODUCT-CODE.
+             MOVE ZERO TO WB-BEGIN-QTY WB-QUANTITY
+                          WB-TOTAL-BUYS WB-TOTAL-SELLS WB-XFER-OUT-QTY.
+             PERFORM 1510-APPLY-NEW-LOCATION-TRANS-RTN
+                UNTIL WS-TRANS-EOF OR
+                      TT-BRANCH-CODE NOT = WB-BRANCH-CODE OR
+                      TT-PRODUCT-CODE NOT = WB-PRODUCT-CODE.
+             WRITE WORK-BALANCE-REC.
+             ADD 1 TO WS-NEW-LOCATION-CTR.
+
+       1510-APPLY-NEW-LOCATION-TRANS-RTN.
+             EVALUATE TRUE
+                WHEN TT-IS-BUY
+                   COMPUTE WB-QUANTITY = WB-QUANTITY + TT-QUANTITY
+                   ADD TT-QUANTITY TO WB-TOTAL-BUYS
+                WHEN TT-IS-SELL
+                   IF TT-QUANTITY > WB-QUANTITY
+                      PERFORM 1420-OVERSELL-EXCEPTION
+                   ELSE
+                      COMPUTE WB-QUANTITY = WB-QUANTITY - TT-QUANTITY
+                      ADD TT-QUANTITY TO WB-TOTAL-SELLS
+                   END-IF
+                WHEN TT-IS-TRANSFER
+                   IF TT-QUANTITY > WB-QUANTITY
+                      PERFORM 1420-OVERSELL-EXCEPTION
+                   ELSE
+                      COMPUTE WB-QUANTITY = WB-QUANTITY - TT-QUANTITY
+                      ADD TT-QUANTITY TO WB-XFER-OUT-QTY
+                      PERFORM 1430-WRITE-RAW-TRANSFER
+                   END-IF
+             END-EVALUATE.
+             PERFORM 1200-READ-TODAY-TRANS.
+
+       1600-NO-ACTIVITY.
+             MOVE OB-BRANCH-CODE  TO WB-BRANCH-CODE.
+             MOVE OB-PRODUCT-CODE TO WB-PRODUCT-CODE.
+             MOVE OB-QUANTITY     TO WB-BEGIN-QTY.
+             MOVE OB-QUANTITY     TO WB-QUANTITY.
+             MOVE ZERO TO WB-TOTAL-BUYS WB-TOTAL-SELLS WB-XFER-OUT-QTY.
+             WRITE WORK-BALANCE-REC.
+             PERFORM 1100-READ-OLD-BALANCE.
+
+       1100-READ-OLD-BALANCE.
+             READ OLD-BALANCE
+               AT END
+               SET WS-OLD-EOF TO TRUE
+               NOT AT END
+               ADD 1 TO WS-OLD-READ-CTR
+             END-READ.
+
+       1200-READ-TODAY-TRANS.
+             READ TODAY-TRANS
+               AT END
+               SET WS-TRANS-EOF TO TRUE
+               NOT AT END
+               ADD 1 TO WS-TRANS-READ-CTR
+             END-READ.
+
+      ******************************************************************
+      * Sort the raw transfer-out work file into destination branch/
+      * product sequence so pass two can merge it against WORK-BALANCE.
+      ******************************************************************
+       2000-TRANSFER-SORT-RTN.
+             SORT TRANSFER-SORT-WK
+                ON ASCENDING KEY TS-DEST-BRANCH-CODE
+                                 TS-DEST-PRODUCT-CODE
+                USING RAW-TRANSFER
+                GIVING SORTED-TRANSFER.
+
+      ******************************************************************
+      * PASS TWO - merge WORK-BALANCE against the sorted transfer-in
+      * work file, applying transfer-ins, writing NEW-BALANCE and the
+      * stock ledger line for every branch/product that passed through.
+      ******************************************************************
+       3000-PASS-TWO-MERGE-RTN.
+             OPEN INPUT  WORK-BALANCE
+                         SORTED-TRANSFER.
+             OPEN OUTPUT NEW-BALANCE
+                         STOCK-LEDGER-RPT.
+             OPEN EXTEND AUDIT-JOURNAL.
+             WRITE SL-RPT-REC FROM SL-TITLE-LINE.
+             MOVE SPACES TO SL-RPT-REC.
+             WRITE SL-RPT-REC.
+             WRITE SL-RPT-REC FROM SL-HEADING-LINE.
+             PERFORM 3100-READ-WORK-BALANCE.
+             PERFORM 3200-READ-SORTED-TRANSFER.
+             PERFORM 3300-COMP-RTN
+                UNTIL WS-WORK-EOF AND WS-XFER-EOF.
+             CLOSE WORK-BALANCE
+                   SORTED-TRANSFER
+                   NEW-BALANCE
+                   STOCK-LEDGER-RPT
+                   AUDIT-JOURNAL.
+
+       3300-COMP-RTN.
+             EVALUATE TRUE
+                WHEN WS-WORK-EOF AND WS-XFER-EOF
+                   CONTINUE
+                WHEN WS-XFER-EOF
+                   PERFORM 3600-NO-TRANSFER-THIS-RTN
+                WHEN WS-WORK-EOF
+                   PERFORM 3500-NEW-LOCATION-FROM-XFER
+                WHEN ST-DEST-BRANCH-CODE = WB-BRANCH-CODE AND
+                     ST-DEST-PRODUCT-CODE = WB-PRODUCT-CODE
+                   PERFORM 3400-APPLY-TRANSFER-IN
+                WHEN (ST-DEST-BRANCH-CODE < WB-BRANCH-CODE) OR
+                     (ST-DEST-BRANCH-CODE = WB-BRANCH-CODE AND
+                      ST-DEST-PRODUCT-CODE < WB-PRODUCT-CODE)
+                   PERFORM 3500-NEW-LOCATION-FROM-XFER
+                WHEN OTHER
+                   PERFORM 3600-NO-TRANSFER-THIS-RTN
+             END-EVALUATE.
+
+       3400-APPLY-TRANSFER-IN.
+             MOVE ZERO TO WS-XFER-IN-ACCUM.
+             PERFORM 3410-ACCUM-XFER-IN-RTN
+                UNTIL WS-XFER-EOF OR
+                      ST-DEST-BRANCH-CODE NOT = WB-BRANCH-CODE OR
+                      ST-DEST-PRODUCT-CODE NOT = WB-PRODUCT-CODE.
+             COMPUTE WB-QUANTITY = WB-QUANTITY + WS-XFER-IN-ACCUM.
+             MOVE WS-XFER-IN-ACCUM TO SL-XFER-IN.
+             PERFORM 3700-PRINT-LEDGER-LINE.
+             PERFORM 3100-READ-WORK-BALANCE.
+
+       3410-ACCUM-XFER-IN-RTN.
+             ADD ST-XFER-QUANTITY TO WS-XFER-IN-ACCUM.
+             PERFORM 3200-READ-SORTED-TRANSFER.
+
+       3500-NEW-LOCATION-FROM-XFER.
+             MOVE ST-DEST-BRANCH-CODE  TO WB-BRANCH-CODE.
+             MOVE ST-DEST-PRODUCT-CODE TO WB-PRODUCT-CODE.
+             MOVE ZERO TO WB-BEGIN-QTY WB-QUANTITY
+                          WB-TOTAL-BUYS WB-TOTAL-SELLS WB-XFER-OUT-QTY.
+             MOVE ZERO TO WS-XFER-IN-ACCUM.
+             PERFORM 3410-ACCUM-XFER-IN-RTN
+                UNTIL WS-XFER-EOF OR
+                      ST-DEST-BRANCH-CODE NOT = WB-BRANCH-CODE OR
+                      ST-DEST-PRODUCT-CODE NOT = WB-PRODUCT-CODE.
+             MOVE WS-XFER-IN-ACCUM TO WB-QUANTITY.
+             MOVE WS-XFER-IN-ACCUM TO SL-XFER-IN.
+             PERFORM 3700-PRINT-LEDGER-LINE.
+             ADD 1 TO WS-NEW-LOCATION-CTR.
+
+       3600-NO-TRANSFER-THIS-RTN.
+             MOVE ZERO TO SL-XFER-IN.
+             PERFORM 3700-PRINT-LEDGER-LINE.
+             PERFORM 3100-READ-WORK-BALANCE.
+
+       3700-PRINT-LEDGER-LINE.
+             MOVE WB-BRANCH-CODE   TO SL-BRANCH-CODE  NB-BRANCH-CODE.
+             MOVE WB-PRODUCT-CODE  TO SL-PRODUCT-CODE NB-PRODUCT-CODE.
+             MOVE WB-BEGIN-QTY     TO SL-BEGIN-QTY.
+             MOVE WB-TOTAL-BUYS    TO SL-BUYS.
+             MOVE WB-TOTAL-SELLS   TO SL-SELLS.
+             MOVE WB-XFER-OUT-QTY  TO SL-XFER-OUT.
+             MOVE WB-QUANTITY      TO SL-END-QTY NB-QUANTITY.
+             WRITE SL-RPT-REC FROM SL-DETAIL-LINE.
+             WRITE NEW-BALANCE-REC.
+             IF WB-BEGIN-QTY NOT = WB-QUANTITY
+                MOVE 'PGM90' TO AJ-SOURCE-PGM
+                MOVE WB-BRANCH-CODE  TO AJ-KEY(1:3)
+                MOVE WB-PRODUCT-CODE TO AJ-KEY(4:2)
+                MOVE WB-BEGIN-QTY    TO AJ-BEFORE-IMAGE
+                MOVE WB-QUANTITY     TO AJ-AFTER-IMAGE
+                PERFORM 950-WRITE-AUDIT-RTN
+             END-IF.
+
+       3100-READ-WORK-BALANCE.
+             READ WORK-BALANCE
+               AT END
+               SET WS-WORK-EOF TO TRUE
+             END-READ.
+
+       3200-READ-SORTED-TRANSFER.
+             READ SORTED-TRANSFER
+               AT END
+               SET WS-XFER-EOF TO TRUE
+             END-READ.
+
+       950-WRITE-AUDIT-RTN.
+             ACCEPT AJ-RUN-DATE FROM DATE YYYYMMDD.
+             ACCEPT AJ-RUN-TIME FROM TIME.
+             WRITE AUDIT-JOURNAL-REC.
+
+       END PROGRAM PGM90.
