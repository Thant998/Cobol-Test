@@ -0,0 +1,77 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  On-demand lookup of a single account's AMOUNT-DUE-OUT
+      *           on the customer master by account number, keyed random
+      *           read against the indexed DATA13N file PGM80 maintains.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM83.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEW-MASTER ASSIGN TO DATA13N
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACCT-NO-OUT
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD NEW-MASTER
+       LABEL RECORDS ARE STANDARD.
+            01  NEW-MASTER-REC.
+             05 ACCT-NO-OUT        PIC X(5).
+             05 AMOUNT-DUE-OUT     PIC S9(7)V99.
+             05 CM-CUST-NAME-OUT   PIC X(25).
+             05 CM-ADDRESS-OUT     PIC X(30).
+             05 CM-CREDIT-LIMIT-OUT PIC S9(7)V99.
+             05 CM-OPEN-DATE-OUT   PIC 9(8).
+             05 CM-ACCT-STATUS-OUT PIC X(1).
+                88 CM-ACCT-ACTIVE-OUT VALUE 'A'.
+                88 CM-ACCT-CLOSED-OUT VALUE 'C'.
+             05 CM-DUE-DATE-OUT    PIC 9(8).
+             05                    PIC X(5).
+
+       WORKING-STORAGE SECTION.
+        77  WS-FILE-STATUS         PIC X(2).
+        77  WS-INQUIRY-ACCT        PIC X(5).
+        77  WS-DISPLAY-BALANCE     PIC -$Z,ZZZ,ZZ9.99.
+
+        01  WS-INQUIRY-SWITCHES.
+            05  WS-MORE-SW         PIC X(1) VALUE 'Y'.
+                88  WS-MORE-INQUIRIES     VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+             OPEN INPUT NEW-MASTER.
+             PERFORM 200-INQUIRY-RTN
+                UNTIL NOT WS-MORE-INQUIRIES.
+             CLOSE NEW-MASTER.
+        STOP RUN.
+
+       200-INQUIRY-RTN.
+            DISPLAY 'ENTER ACCOUNT NUMBER (00000 TO QUIT): '.
+            ACCEPT WS-INQUIRY-ACCT.
+            IF WS-INQUIRY-ACCT = '00000'
+               MOVE 'N' TO WS-MORE-SW
+            ELSE
+               PERFORM 300-LOOKUP-RTN
+            END-IF.
+
+       300-LOOKUP-RTN.
+            MOVE WS-INQUIRY-ACCT TO ACCT-NO-OUT.
+            READ NEW-MASTER
+              INVALID KEY
+                DISPLAY 'ACCOUNT NOT FOUND: ' WS-INQUIRY-ACCT
+              NOT INVALID KEY
+                PERFORM 310-DISPLAY-BALANCE-RTN
+            END-READ.
+
+       310-DISPLAY-BALANCE-RTN.
+            MOVE AMOUNT-DUE-OUT TO WS-DISPLAY-BALANCE.
+            DISPLAY 'ACCOUNT: ' ACCT-NO-OUT
+                    '  BALANCE: ' WS-DISPLAY-BALANCE
+                    '  STATUS: ' CM-ACCT-STATUS-OUT.
