@@ -0,0 +1,194 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Age each active account's AMOUNT-DUE-OUT against its
+      *           CM-DUE-DATE-OUT and print a trial balance broken out
+      *           into current/30/60/90+ day buckets.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM82.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEW-MASTER ASSIGN TO DATA13N
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NO-OUT.
+           SELECT AGING-RPT  ASSIGN TO RPT13C.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD NEW-MASTER
+       LABEL RECORDS ARE STANDARD.
+            01  NEW-MASTER-REC.
+             05 ACCT-NO-OUT        PIC X(5).
+             05 AMOUNT-DUE-OUT     PIC S9(7)V99.
+             05 CM-CUST-NAME-OUT   PIC X(25).
+             05 CM-ADDRESS-OUT     PIC X(30).
+             05 CM-CREDIT-LIMIT-OUT PIC S9(7)V99.
+             05 CM-OPEN-DATE-OUT   PIC 9(8).
+             05 CM-ACCT-STATUS-OUT PIC X(1).
+                88 CM-ACCT-ACTIVE-OUT VALUE 'A'.
+                88 CM-ACCT-CLOSED-OUT VALUE 'C'.
+             05 CM-DUE-DATE-OUT    PIC 9(8).
+             05                    PIC X(5).
+
+       FD AGING-RPT
+       LABEL RECORDS ARE OMITTED.
+            01  AGING-RPT-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+        77  WS-DAYS-PAST-DUE       PIC S9(7).
+        77  WS-CURRENT-TOTAL       PIC S9(9)V99 VALUE ZERO.
+        77  WS-30-DAY-TOTAL        PIC S9(9)V99 VALUE ZERO.
+        77  WS-60-DAY-TOTAL        PIC S9(9)V99 VALUE ZERO.
+        77  WS-90-DAY-TOTAL        PIC S9(9)V99 VALUE ZERO.
+        77  WS-OVER-90-TOTAL       PIC S9(9)V99 VALUE ZERO.
+        77  WS-GRAND-TOTAL         PIC S9(9)V99 VALUE ZERO.
+        77  WS-ACCT-COUNT          PIC 9(7) VALUE ZERO.
+
+        01  WS-RUN-DATE-FIELDS.
+            05  WS-RUN-DATE        PIC 9(8).
+        01  WS-RUN-DATE-BRK REDEFINES WS-RUN-DATE-FIELDS.
+            05  WS-RUN-YYYY        PIC 9(4).
+            05  WS-RUN-MM          PIC 9(2).
+            05  WS-RUN-DD          PIC 9(2).
+
+        01  WS-DUE-DATE-BRK.
+            05  WS-DUE-YYYY        PIC 9(4).
+            05  WS-DUE-MM          PIC 9(2).
+            05  WS-DUE-DD          PIC 9(2).
+
+        01  AR-TITLE-LINE.
+            05  FILLER             PIC X(20) VALUE SPACES.
+            05  FILLER             PIC X(30)
+                VALUE 'PGM82  AGED TRIAL BALANCE'.
+            05  FILLER             PIC X(30) VALUE SPACES.
+        01  AR-COLUMN-LINE.
+            05  FILLER             PIC X(7)  VALUE 'ACCT'.
+            05  FILLER             PIC X(10) VALUE SPACES.
+            05  FILLER             PIC X(10) VALUE 'CURRENT'.
+            05  FILLER             PIC X(4)  VALUE SPACES.
+            05  FILLER             PIC X(10) VALUE '1-30'.
+            05  FILLER             PIC X(4)  VALUE SPACES.
+            05  FILLER             PIC X(10) VALUE '31-60'.
+            05  FILLER             PIC X(4)  VALUE SPACES.
+            05  FILLER             PIC X(11) VALUE '61-90'.
+            05  FILLER             PIC X(4)  VALUE SPACES.
+            05  FILLER             PIC X(6)  VALUE '90+'.
+        01  AR-DETAIL-LINE.
+            05  AR-ACCT-NO         PIC X(5).
+            05  FILLER             PIC X(5)  VALUE SPACES.
+            05  AR-CURRENT         PIC Z,ZZZ,ZZ9.99-.
+            05  FILLER             PIC X(2)  VALUE SPACES.
+            05  AR-30-DAY          PIC Z,ZZZ,ZZ9.99-.
+            05  FILLER             PIC X(2)  VALUE SPACES.
+            05  AR-60-DAY          PIC Z,ZZZ,ZZ9.99-.
+            05  FILLER             PIC X(2)  VALUE SPACES.
+            05  AR-90-DAY          PIC Z,ZZZ,ZZ9.99-.
+            05  FILLER             PIC X(2)  VALUE SPACES.
+            05  AR-OVER-90         PIC Z,ZZZ,ZZ9.99-.
+        01  AR-TOTAL-LINE.
+            05  AR-TOTAL-LABEL     PIC X(16).
+            05  AR-TOTAL-AMOUNT    PIC -$Z,ZZZ,ZZZ,ZZ9.99.
+            05  FILLER             PIC X(15) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+             PERFORM 800-INITIALIZATION-RTN.
+             PERFORM 600-READ-MASTER.
+             PERFORM 200-AGE-RTN
+                UNTIL ACCT-NO-OUT = HIGH-VALUES.
+             PERFORM 900-END-OF-JOB-RTN.
+        STOP RUN.
+
+       200-AGE-RTN.
+            IF CM-ACCT-ACTIVE-OUT
+               PERFORM 250-CALC-DAYS-PAST-DUE-RTN
+               PERFORM 260-BUCKET-AND-PRINT-RTN
+            END-IF
+            PERFORM 600-READ-MASTER.
+
+       250-CALC-DAYS-PAST-DUE-RTN.
+            MOVE CM-DUE-DATE-OUT TO WS-DUE-DATE-BRK.
+            COMPUTE WS-DAYS-PAST-DUE =
+                  (WS-RUN-YYYY - WS-DUE-YYYY) * 360
+                + (WS-RUN-MM - WS-DUE-MM) * 30
+                + (WS-RUN-DD - WS-DUE-DD).
+
+       260-BUCKET-AND-PRINT-RTN.
+            MOVE SPACES TO AR-DETAIL-LINE.
+            MOVE ZERO TO AR-CURRENT AR-30-DAY AR-60-DAY
+                         AR-90-DAY AR-OVER-90.
+            MOVE ACCT-NO-OUT TO AR-ACCT-NO.
+            EVALUATE TRUE
+               WHEN WS-DAYS-PAST-DUE NOT > 0
+                 MOVE AMOUNT-DUE-OUT TO AR-CURRENT
+                 ADD AMOUNT-DUE-OUT TO WS-CURRENT-TOTAL
+               WHEN WS-DAYS-PAST-DUE > 0 AND <= 30
+                 MOVE AMOUNT-DUE-OUT TO AR-30-DAY
+                 ADD AMOUNT-DUE-OUT TO WS-30-DAY-TOTAL
+               WHEN WS-DAYS-PAST-DUE > 30 AND <= 60
+                 MOVE AMOUNT-DUE-OUT TO AR-60-DAY
+                 ADD AMOUNT-DUE-OUT TO WS-60-DAY-TOTAL
+               WHEN WS-DAYS-PAST-DUE > 60 AND <= 90
+                 MOVE AMOUNT-DUE-OUT TO AR-90-DAY
+                 ADD AMOUNT-DUE-OUT TO WS-90-DAY-TOTAL
+               WHEN OTHER
+                 MOVE AMOUNT-DUE-OUT TO AR-OVER-90
+                 ADD AMOUNT-DUE-OUT TO WS-OVER-90-TOTAL
+            END-EVALUATE
+            WRITE AGING-RPT-REC FROM AR-DETAIL-LINE.
+            ADD AMOUNT-DUE-OUT TO WS-GRAND-TOTAL.
+            ADD 1 TO WS-ACCT-COUNT.
+
+       600-READ-MASTER.
+            READ NEW-MASTER
+              AT END
+              MOVE HIGH-VALUES TO ACCT-NO-OUT
+            END-READ.
+
+       800-INITIALIZATION-RTN.
+            OPEN INPUT  NEW-MASTER.
+            OPEN OUTPUT AGING-RPT.
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+            WRITE AGING-RPT-REC FROM AR-TITLE-LINE.
+            MOVE SPACES TO AGING-RPT-REC.
+            WRITE AGING-RPT-REC.
+            WRITE AGING-RPT-REC FROM AR-COLUMN-LINE.
+            MOVE SPACES TO AGING-RPT-REC.
+            WRITE AGING-RPT-REC.
+
+       900-END-OF-JOB-RTN.
+            PERFORM 910-PRINT-TOTALS-RTN.
+            CLOSE NEW-MASTER
+                  AGING-RPT.
+
+       910-PRINT-TOTALS-RTN.
+            MOVE SPACES TO AGING-RPT-REC.
+            WRITE AGING-RPT-REC.
+            MOVE 'CURRENT TOTAL'   TO AR-TOTAL-LABEL.
+            MOVE WS-CURRENT-TOTAL  TO AR-TOTAL-AMOUNT.
+            WRITE AGING-RPT-REC FROM AR-TOTAL-LINE.
+            MOVE '1-30 DAY TOTAL'  TO AR-TOTAL-LABEL.
+            MOVE WS-30-DAY-TOTAL   TO AR-TOTAL-AMOUNT.
+            WRITE AGING-RPT-REC FROM AR-TOTAL-LINE.
+            MOVE '31-60 DAY TOTAL' TO AR-TOTAL-LABEL.
+            MOVE WS-60-DAY-TOTAL   TO AR-TOTAL-AMOUNT.
+            WRITE AGING-RPT-REC FROM AR-TOTAL-LINE.
+            MOVE '61-90 DAY TOTAL' TO AR-TOTAL-LABEL.
+            MOVE WS-90-DAY-TOTAL   TO AR-TOTAL-AMOUNT.
+            WRITE AGING-RPT-REC FROM AR-TOTAL-LINE.
+            MOVE 'OVER 90 DAY TOTAL' TO AR-TOTAL-LABEL.
+            MOVE WS-OVER-90-TOTAL  TO AR-TOTAL-AMOUNT.
+            WRITE AGING-RPT-REC FROM AR-TOTAL-LINE.
+            MOVE 'GRAND TOTAL'     TO AR-TOTAL-LABEL.
+            MOVE WS-GRAND-TOTAL    TO AR-TOTAL-AMOUNT.
+            WRITE AGING-RPT-REC FROM AR-TOTAL-LINE.
+            MOVE SPACES TO AGING-RPT-REC.
+            WRITE AGING-RPT-REC.
+            MOVE 'ACTIVE ACCOUNTS AGED' TO AR-TOTAL-LABEL.
+            MOVE WS-ACCT-COUNT     TO AR-TOTAL-AMOUNT.
+            WRITE AGING-RPT-REC FROM AR-TOTAL-LINE.
