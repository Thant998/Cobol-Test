@@ -10,45 +10,234 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OLD-MASTER ASSIGN TO DATA13O.
+           SELECT OLD-MASTER ASSIGN TO DATA13O
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS M-ACCT-NO.
            SELECT TRANS-FILE ASSIGN TO DATA13T.
-           SELECT NEW-MASTER ASSIGN TO DATA13N.
-           
+           SELECT NEW-MASTER ASSIGN TO DATA13N
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NO-OUT.
+           SELECT CONTROL-RPT ASSIGN TO RPT13B.
+           SELECT AUDIT-JOURNAL ASSIGN TO AUDITJNL.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPT13B
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD OLD-MASTER
        LABEL RECORDS ARE STANDARD.
             01  OLD-MASTER-REC.
-             05 M-ACCT-NO  PIC X(5).
-             05 AMOUNT-DUE PIC 9(4)V99.
-             05            PIC X(89).
+             05 M-ACCT-NO        PIC X(5).
+             05 AMOUNT-DUE       PIC S9(7)V99.
+             05 CM-CUST-NAME     PIC X(25).
+             05 CM-ADDRESS       PIC X(30).
+             05 CM-CREDIT-LIMIT  PIC S9(7)V99.
+             05 CM-OPEN-DATE     PIC 9(8).
+             05 CM-ACCT-STATUS   PIC X(1).
+                88 CM-ACCT-ACTIVE VALUE 'A'.
+                88 CM-ACCT-CLOSED VALUE 'C'.
+             05 CM-DUE-DATE      PIC 9(8).
+             05                 PIC X(5).
              
        FD TRANS-FILE
        LABEL RECORDS ARE STANDARD.
             01  TRANS-REC.
              05 T-ACCT-NO                PIC X(5).
-             05 AMT-TRANS-IN-CURRENT-PER PIC 9(4)V99.
-             05                          PIC X(89).
+             05 AMT-TRANS-IN-CURRENT-PER PIC S9(7)V99.
+             05 AMT-TRANS-ALPHA REDEFINES
+                AMT-TRANS-IN-CURRENT-PER PIC X(9).
+             05                          PIC X(86).
              
        FD NEW-MASTER
        LABEL RECORDS ARE STANDARD.
             01   NEW-MASTER-REC.
-              05 ACCT-NO-OUT    PIC X(5).
-              05 AMOUNT-DUE-OUT PIC 9(4)V99.
-              05                PIC X(89).
-              
+              05 ACCT-NO-OUT        PIC X(5).
+              05 AMOUNT-DUE-OUT     PIC S9(7)V99.
+              05 CM-CUST-NAME-OUT   PIC X(25).
+              05 CM-ADDRESS-OUT     PIC X(30).
+              05 CM-CREDIT-LIMIT-OUT PIC S9(7)V99.
+              05 CM-OPEN-DATE-OUT   PIC 9(8).
+              05 CM-ACCT-STATUS-OUT PIC X(1).
+                 88 CM-ACCT-ACTIVE-OUT VALUE 'A'.
+                 88 CM-ACCT-CLOSED-OUT VALUE 'C'.
+              05 CM-DUE-DATE-OUT    PIC 9(8).
+              05                    PIC X(5).
+
+       FD CONTROL-RPT
+       LABEL RECORDS ARE OMITTED.
+            01  CONTROL-RPT-REC PIC X(80).
+
+       FD AUDIT-JOURNAL
+       LABEL RECORDS ARE STANDARD.
+            01  AUDIT-JOURNAL-REC.
+           COPY AUDITREC.
+
+       FD CHECKPOINT-FILE
+       LABEL RECORDS ARE STANDARD.
+            01  CHECKPOINT-REC.
+             05 CP-MASTER-COUNT       PIC 9(7).
+             05 CP-TRANS-COUNT        PIC 9(7).
+             05 CP-TRANS-APPLIED-CTR  PIC 9(7).
+             05 CP-NEW-ACCT-CTR       PIC 9(7).
+             05 CP-NO-UPDATE-CTR      PIC 9(7).
+             05 CP-CREDIT-EXCEPT-CTR  PIC 9(7).
+             05 CP-EDIT-REJECT-CTR    PIC 9(7).
+             05 CP-TOTAL-AMOUNT-DUE   PIC S9(9)V99.
+
        WORKING-STORAGE SECTION.
+        77  WS-ACCUM-AMOUNT        PIC S9(7)V99.
+        77  WS-MASTER-READ-CTR     PIC 9(7) VALUE ZERO.
+        77  WS-TRANS-APPLIED-CTR   PIC 9(7) VALUE ZERO.
+        77  WS-NEW-ACCT-CTR        PIC 9(7) VALUE ZERO.
+        77  WS-NO-UPDATE-CTR       PIC 9(7) VALUE ZERO.
+        77  WS-TOTAL-AMOUNT-DUE    PIC S9(9)V99 VALUE ZERO.
+        77  WS-CREDIT-LIMIT        PIC S9(7)V99 VALUE +5000.00.
+        77  WS-CREDIT-EXCEPT-CTR   PIC 9(7) VALUE ZERO.
+        77  WS-PREV-T-ACCT-NO      PIC X(5) VALUE LOW-VALUES.
+        77  WS-NEW-ACCT-NO         PIC X(5).
+        77  WS-TRANS-READ-CTR      PIC 9(7) VALUE ZERO.
+        77  WS-CKPT-STATUS         PIC X(2).
+        77  WS-CKPT-INTERVAL       PIC 9(4) VALUE 100.
+        77  WS-CKPT-COUNTER        PIC 9(4) VALUE ZERO.
+        77  WS-SKIP-MASTER-COUNT   PIC 9(7) VALUE ZERO.
+        77  WS-SKIP-TRANS-COUNT    PIC 9(7) VALUE ZERO.
+        77  WS-TRANS-MAX-AMT       PIC S9(7)V99 VALUE +50000.00.
+        77  WS-TRANS-MIN-AMT       PIC S9(7)V99 VALUE -50000.00.
+        77  WS-EDIT-REJECT-CTR     PIC 9(7) VALUE ZERO.
+        77  WS-AJ-AMOUNT-EDIT      PIC -9(7).99.
+
+        01  WS-RESTART-SWITCHES.
+            05  WS-RESTART-SW      PIC X(1) VALUE 'N'.
+                88  WS-RESTART-RUN             VALUE 'Y'.
+
+        01  WS-SEQ-SWITCHES.
+            05  WS-SEQ-EOF-SW      PIC X(1) VALUE 'N'.
+                88  WS-SEQ-EOF                VALUE 'Y'.
+            05  WS-SEQ-ERROR-SW    PIC X(1) VALUE 'N'.
+                88  WS-SEQ-ERROR               VALUE 'Y'.
+
+        01  CR-SEQ-EXCEPTION-LINE.
+            05  FILLER             PIC X(8)  VALUE SPACES.
+            05  FILLER             PIC X(32)
+                VALUE '** OUT OF SEQUENCE TRANS ACCT: '.
+            05  SE-ACCT-NO         PIC X(5).
+            05  FILLER             PIC X(10) VALUE '  AFTER: '.
+            05  SE-PREV-ACCT-NO    PIC X(5).
+            05  FILLER             PIC X(20) VALUE SPACES.
+
+        01  CR-SEQ-ABORT-LINE.
+            05  FILLER             PIC X(10) VALUE SPACES.
+            05  FILLER             PIC X(60)
+                VALUE 'RUN ABORTED - DATA13T NOT IN ASCENDING ORDER'.
+            05  FILLER             PIC X(10) VALUE SPACES.
+
+        01  CR-EDIT-EXCEPTION-LINE.
+            05  FILLER             PIC X(8)  VALUE SPACES.
+            05  FILLER             PIC X(32)
+                VALUE '** INVALID TRANS AMOUNT ACCT: '.
+            05  VE-ACCT-NO         PIC X(5).
+            05  FILLER             PIC X(10) VALUE '  VALUE: '.
+            05  VE-AMOUNT          PIC X(9).
+            05  FILLER             PIC X(16) VALUE SPACES.
+
+        01  CR-EXCEPTION-LINE.
+            05  FILLER             PIC X(8)  VALUE SPACES.
+            05  FILLER             PIC X(32)
+                VALUE '** CREDIT LIMIT EXCEEDED ACCT: '.
+            05  CE-ACCT-NO         PIC X(5).
+            05  FILLER             PIC X(8)  VALUE '  BAL: '.
+            05  CE-AMOUNT          PIC -$Z,ZZZ,ZZ9.99.
+            05  FILLER             PIC X(20) VALUE SPACES.
+
+        01  CR-TITLE-LINE.
+            05  FILLER             PIC X(20) VALUE SPACES.
+            05  FILLER             PIC X(30)
+                VALUE 'PGM80  CONTROL TOTAL REPORT'.
+            05  FILLER             PIC X(30) VALUE SPACES.
+        01  CR-DETAIL-LINE.
+            05  CR-LABEL           PIC X(40).
+            05  CR-COUNT           PIC ZZZ,ZZ9.
+            05  FILLER             PIC X(10) VALUE SPACES.
+        01  CR-AMOUNT-LINE.
+            05  CR-AMOUNT-LABEL    PIC X(40).
+            05  CR-AMOUNT          PIC -$Z,ZZZ,ZZZ,ZZ9.99.
+            05  FILLER             PIC X(15) VALUE SPACES.
+
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
-             PERFORM 800-INITIALIZATION-RTN.
-             PERFORM 600-READ-MASTER.
-             PERFORM 700-READ-TRANS.
-             PERFORM 200-COMP-RTN
-             UNTIL M-ACCT-NO = HIGH-VALUES AND
-                   T-ACCT-NO = HIGH-VALUES
-             PERFORM 900-END-OF-JOB-RTN.
+             OPEN OUTPUT CONTROL-RPT.
+             WRITE CONTROL-RPT-REC FROM CR-TITLE-LINE.
+             MOVE SPACES TO CONTROL-RPT-REC.
+             WRITE CONTROL-RPT-REC.
+             PERFORM 150-SEQUENCE-CHECK-RTN.
+             IF WS-SEQ-ERROR
+                PERFORM 160-SEQUENCE-ERROR-RTN
+             ELSE
+                PERFORM 050-CHECK-RESTART-RTN
+                PERFORM 800-INITIALIZATION-RTN
+                PERFORM 600-READ-MASTER
+                PERFORM 700-READ-TRANS
+                PERFORM 200-COMP-RTN
+                UNTIL M-ACCT-NO = HIGH-VALUES AND
+                      T-ACCT-NO = HIGH-VALUES
+                PERFORM 900-END-OF-JOB-RTN
+             END-IF.
+             CLOSE CONTROL-RPT.
         STOP RUN.
-        
+
+       050-CHECK-RESTART-RTN.
+            MOVE 'N' TO WS-RESTART-SW.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF WS-CKPT-STATUS = '35'
+               CONTINUE
+            ELSE
+               READ CHECKPOINT-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE 'Y' TO WS-RESTART-SW
+                   MOVE CP-MASTER-COUNT TO WS-SKIP-MASTER-COUNT
+                   MOVE CP-TRANS-COUNT TO WS-SKIP-TRANS-COUNT
+                   MOVE CP-TRANS-APPLIED-CTR TO WS-TRANS-APPLIED-CTR
+                   MOVE CP-NEW-ACCT-CTR TO WS-NEW-ACCT-CTR
+                   MOVE CP-NO-UPDATE-CTR TO WS-NO-UPDATE-CTR
+                   MOVE CP-CREDIT-EXCEPT-CTR TO WS-CREDIT-EXCEPT-CTR
+                   MOVE CP-EDIT-REJECT-CTR TO WS-EDIT-REJECT-CTR
+                   MOVE CP-TOTAL-AMOUNT-DUE TO WS-TOTAL-AMOUNT-DUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+            END-IF.
+
+       150-SEQUENCE-CHECK-RTN.
+            OPEN INPUT TRANS-FILE.
+            PERFORM 155-SEQ-READ-TRANS
+               UNTIL WS-SEQ-EOF OR WS-SEQ-ERROR.
+            CLOSE TRANS-FILE.
+
+       155-SEQ-READ-TRANS.
+            READ TRANS-FILE
+              AT END
+              MOVE 'Y' TO WS-SEQ-EOF-SW
+              NOT AT END
+              IF T-ACCT-NO < WS-PREV-T-ACCT-NO
+                 MOVE 'Y' TO WS-SEQ-ERROR-SW
+                 PERFORM 156-WRITE-SEQ-EXCEPTION
+              ELSE
+                 MOVE T-ACCT-NO TO WS-PREV-T-ACCT-NO
+              END-IF
+            END-READ.
+
+       156-WRITE-SEQ-EXCEPTION.
+            MOVE T-ACCT-NO TO SE-ACCT-NO.
+            MOVE WS-PREV-T-ACCT-NO TO SE-PREV-ACCT-NO.
+            WRITE CONTROL-RPT-REC FROM CR-SEQ-EXCEPTION-LINE.
+
+       160-SEQUENCE-ERROR-RTN.
+            WRITE CONTROL-RPT-REC FROM CR-SEQ-ABORT-LINE.
+
+
        200-COMP-RTN.
             EVALUATE TRUE
                WHEN T-ACCT-NO = M-ACCT-NO
@@ -61,42 +250,198 @@
                 
        300-REGULAR-UPDATE.
             MOVE OLD-MASTER-REC TO NEW-MASTER-REC
-            COMPUTE AMOUNT-DUE-OUT = AMT-TRANS-IN-CURRENT-PER
-                                   + AMOUNT-DUE
+            MOVE AMOUNT-DUE TO WS-ACCUM-AMOUNT
+            PERFORM 310-ACCUMULATE-TRANS-RTN
+               UNTIL T-ACCT-NO NOT = M-ACCT-NO
+            MOVE WS-ACCUM-AMOUNT TO AMOUNT-DUE-OUT
+            PERFORM 315-APPLY-CREDIT-LIMIT-EDIT
             WRITE NEW-MASTER-REC
+            ADD AMOUNT-DUE-OUT TO WS-TOTAL-AMOUNT-DUE
+            MOVE 'PGM80' TO AJ-SOURCE-PGM
+            MOVE M-ACCT-NO TO AJ-KEY
+            MOVE AMOUNT-DUE TO WS-AJ-AMOUNT-EDIT
+            MOVE WS-AJ-AMOUNT-EDIT TO AJ-BEFORE-IMAGE
+            MOVE AMOUNT-DUE-OUT TO WS-AJ-AMOUNT-EDIT
+            MOVE WS-AJ-AMOUNT-EDIT TO AJ-AFTER-IMAGE
+            PERFORM 950-WRITE-AUDIT-RTN
+            ADD 1 TO WS-CKPT-COUNTER
+            IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+               PERFORM 330-WRITE-CHECKPOINT-RTN
+            END-IF
             PERFORM 600-READ-MASTER.
+
+       315-APPLY-CREDIT-LIMIT-EDIT.
+            IF CM-CREDIT-LIMIT = ZERO
+               MOVE WS-CREDIT-LIMIT TO CM-CREDIT-LIMIT-OUT
+            ELSE
+               MOVE CM-CREDIT-LIMIT TO CM-CREDIT-LIMIT-OUT
+            END-IF
+            IF AMOUNT-DUE-OUT > CM-CREDIT-LIMIT-OUT
+               PERFORM 320-CREDIT-LIMIT-EXCEPTION
+            END-IF.
+
+       320-CREDIT-LIMIT-EXCEPTION.
+            MOVE M-ACCT-NO TO CE-ACCT-NO
+            MOVE AMOUNT-DUE-OUT TO CE-AMOUNT
+            WRITE CONTROL-RPT-REC FROM CR-EXCEPTION-LINE
+            ADD 1 TO WS-CREDIT-EXCEPT-CTR.
+
+       310-ACCUMULATE-TRANS-RTN.
+            ADD AMT-TRANS-IN-CURRENT-PER TO WS-ACCUM-AMOUNT.
+            ADD 1 TO WS-TRANS-APPLIED-CTR.
             PERFORM 700-READ-TRANS.
-            
+
        400-NEW-ACCOUNT.
             MOVE SPACES TO NEW-MASTER-REC.
             MOVE T-ACCT-NO TO ACCT-NO-OUT.
-            MOVE AMT-TRANS-IN-CURRENT-PER TO AMOUNT-DUE-OUT.
+            MOVE T-ACCT-NO TO WS-NEW-ACCT-NO.
+            MOVE ZERO TO AMOUNT-DUE-OUT.
+            PERFORM 410-ACCUMULATE-NEW-ACCT-TRANS-RTN
+               UNTIL T-ACCT-NO NOT = WS-NEW-ACCT-NO.
+            MOVE ZERO TO CM-CREDIT-LIMIT.
+            PERFORM 315-APPLY-CREDIT-LIMIT-EDIT.
+            SET CM-ACCT-ACTIVE-OUT TO TRUE.
+            ACCEPT CM-DUE-DATE-OUT FROM DATE YYYYMMDD.
             WRITE NEW-MASTER-REC.
+            ADD AMOUNT-DUE-OUT TO WS-TOTAL-AMOUNT-DUE.
+            ADD 1 TO WS-NEW-ACCT-CTR.
+            MOVE 'PGM80' TO AJ-SOURCE-PGM.
+            MOVE ACCT-NO-OUT TO AJ-KEY.
+            MOVE SPACES TO AJ-BEFORE-IMAGE.
+            MOVE AMOUNT-DUE-OUT TO WS-AJ-AMOUNT-EDIT.
+            MOVE WS-AJ-AMOUNT-EDIT TO AJ-AFTER-IMAGE.
+            PERFORM 950-WRITE-AUDIT-RTN.
+            ADD 1 TO WS-CKPT-COUNTER.
+            IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+               PERFORM 330-WRITE-CHECKPOINT-RTN
+            END-IF.
+
+       410-ACCUMULATE-NEW-ACCT-TRANS-RTN.
+            ADD AMT-TRANS-IN-CURRENT-PER TO AMOUNT-DUE-OUT.
+            ADD 1 TO WS-TRANS-APPLIED-CTR.
             PERFORM 700-READ-TRANS.
-            
+
        500-NO-UPDATE.
             WRITE NEW-MASTER-REC FROM OLD-MASTER-REC.
+            ADD AMOUNT-DUE-OUT TO WS-TOTAL-AMOUNT-DUE.
+            ADD 1 TO WS-NO-UPDATE-CTR.
+            ADD 1 TO WS-CKPT-COUNTER.
+            IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+               PERFORM 330-WRITE-CHECKPOINT-RTN
+            END-IF.
             PERFORM 600-READ-MASTER.
-            
+
        600-READ-MASTER.
             READ OLD-MASTER
               AT END
               MOVE HIGH-VALUES TO M-ACCT-NO
+              NOT AT END
+              ADD 1 TO WS-MASTER-READ-CTR
             END-READ.
                 
        700-READ-TRANS.
             READ TRANS-FILE
               AT END
               MOVE HIGH-VALUES TO T-ACCT-NO
+              NOT AT END
+              ADD 1 TO WS-TRANS-READ-CTR
+              PERFORM 710-EDIT-TRANS-RTN
             END-READ.
-                
+
+       710-EDIT-TRANS-RTN.
+            IF AMT-TRANS-IN-CURRENT-PER NOT NUMERIC
+               PERFORM 720-REJECT-TRANS-RTN
+               PERFORM 700-READ-TRANS
+            ELSE
+               IF AMT-TRANS-IN-CURRENT-PER > WS-TRANS-MAX-AMT
+                  OR AMT-TRANS-IN-CURRENT-PER < WS-TRANS-MIN-AMT
+                  PERFORM 720-REJECT-TRANS-RTN
+                  PERFORM 700-READ-TRANS
+               END-IF
+            END-IF.
+
+       720-REJECT-TRANS-RTN.
+            MOVE T-ACCT-NO TO VE-ACCT-NO.
+            MOVE AMT-TRANS-ALPHA TO VE-AMOUNT.
+            WRITE CONTROL-RPT-REC FROM CR-EDIT-EXCEPTION-LINE.
+            ADD 1 TO WS-EDIT-REJECT-CTR.
+
+       705-SKIP-READ-TRANS-RTN.
+            READ TRANS-FILE
+              AT END
+              MOVE HIGH-VALUES TO T-ACCT-NO
+              NOT AT END
+              ADD 1 TO WS-TRANS-READ-CTR
+            END-READ.
+
        800-INITIALIZATION-RTN.
             OPEN INPUT  OLD-MASTER
                         TRANS-FILE.
-            OPEN OUTPUT NEW-MASTER.
-            
+            IF WS-RESTART-RUN
+               OPEN I-O NEW-MASTER
+               PERFORM 600-READ-MASTER WS-SKIP-MASTER-COUNT TIMES
+               PERFORM 705-SKIP-READ-TRANS-RTN
+                  UNTIL WS-TRANS-READ-CTR >= WS-SKIP-TRANS-COUNT
+                     OR T-ACCT-NO = HIGH-VALUES
+            ELSE
+               OPEN OUTPUT NEW-MASTER
+            END-IF.
+            OPEN EXTEND AUDIT-JOURNAL.
+
+       330-WRITE-CHECKPOINT-RTN.
+            MOVE ZERO TO WS-CKPT-COUNTER.
+            MOVE WS-MASTER-READ-CTR TO CP-MASTER-COUNT.
+            MOVE WS-TRANS-READ-CTR TO CP-TRANS-COUNT.
+            MOVE WS-TRANS-APPLIED-CTR TO CP-TRANS-APPLIED-CTR.
+            MOVE WS-NEW-ACCT-CTR TO CP-NEW-ACCT-CTR.
+            MOVE WS-NO-UPDATE-CTR TO CP-NO-UPDATE-CTR.
+            MOVE WS-CREDIT-EXCEPT-CTR TO CP-CREDIT-EXCEPT-CTR.
+            MOVE WS-EDIT-REJECT-CTR TO CP-EDIT-REJECT-CTR.
+            MOVE WS-TOTAL-AMOUNT-DUE TO CP-TOTAL-AMOUNT-DUE.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            WRITE CHECKPOINT-REC.
+            CLOSE CHECKPOINT-FILE.
+
        900-END-OF-JOB-RTN.
+            PERFORM 910-PRINT-CONTROL-RPT.
+            PERFORM 920-CLEAR-CHECKPOINT-RTN.
             CLOSE OLD-MASTER
                   TRANS-FILE
-                  NEW-MASTER.
+                  NEW-MASTER
+                  AUDIT-JOURNAL.
+
+       920-CLEAR-CHECKPOINT-RTN.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            CLOSE CHECKPOINT-FILE.
+
+       950-WRITE-AUDIT-RTN.
+            ACCEPT AJ-RUN-DATE FROM DATE YYYYMMDD.
+            ACCEPT AJ-RUN-TIME FROM TIME.
+            WRITE AUDIT-JOURNAL-REC.
+
+       910-PRINT-CONTROL-RPT.
+            MOVE SPACES TO CONTROL-RPT-REC.
+            WRITE CONTROL-RPT-REC.
+            MOVE 'OLD-MASTER RECORDS READ' TO CR-LABEL.
+            MOVE WS-MASTER-READ-CTR TO CR-COUNT.
+            WRITE CONTROL-RPT-REC FROM CR-DETAIL-LINE.
+            MOVE 'TRANS-FILE RECORDS APPLIED' TO CR-LABEL.
+            MOVE WS-TRANS-APPLIED-CTR TO CR-COUNT.
+            WRITE CONTROL-RPT-REC FROM CR-DETAIL-LINE.
+            MOVE 'NEW ACCOUNTS CREATED' TO CR-LABEL.
+            MOVE WS-NEW-ACCT-CTR TO CR-COUNT.
+            WRITE CONTROL-RPT-REC FROM CR-DETAIL-LINE.
+            MOVE 'NO-ACTIVITY ACCOUNTS PASSED THROUGH' TO CR-LABEL.
+            MOVE WS-NO-UPDATE-CTR TO CR-COUNT.
+            WRITE CONTROL-RPT-REC FROM CR-DETAIL-LINE.
+            MOVE 'ACCOUNTS OVER CREDIT LIMIT' TO CR-LABEL.
+            MOVE WS-CREDIT-EXCEPT-CTR TO CR-COUNT.
+            WRITE CONTROL-RPT-REC FROM CR-DETAIL-LINE.
+            MOVE 'TRANS REJECTED - INVALID AMOUNT' TO CR-LABEL.
+            MOVE WS-EDIT-REJECT-CTR TO CR-COUNT.
+            WRITE CONTROL-RPT-REC FROM CR-DETAIL-LINE.
+            MOVE 'TOTAL AMOUNT-DUE-OUT ON NEW-MASTER' TO
+                 CR-AMOUNT-LABEL.
+            MOVE WS-TOTAL-AMOUNT-DUE TO CR-AMOUNT.
+            WRITE CONTROL-RPT-REC FROM CR-AMOUNT-LINE.
 
